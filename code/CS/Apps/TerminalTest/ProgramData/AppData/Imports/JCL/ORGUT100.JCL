@@ -0,0 +1,51 @@
+//ORGUT100 JOB (ACCTNO),'FILE SEARCH UTIL',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* ORGUT100 - FILE SEARCH UTILITY - STANDING BATCH/DCCM-AWARE JOB *
+//*****************************************************************
+//* THIS JOB RUNS ORGUT100 UNDER CONTROL-FILE AS A LONG-RUNNING,   *
+//* PAUSABLE EXECUTABLE (SEE SCB-SLEEP-*/SCB-PACE-*/SCB-PAUSE-     *
+//* DURATION AND U1300-CHECK-DCCM IN THE PROGRAM).  TO RESTART A   *
+//* RUN THAT ENDED MID-CONTROL-FILE, RESUBMIT THIS JOB WITH        *
+//* RESTART=STEP010 ADDED AS AN OVERRIDE ON THE SUBMITTED JCL (OR  *
+//* VIA THE SUBMIT COMMAND'S RESTART PARAMETER) -- NOT AS A        *
+//* PERMANENT ATTRIBUTE OF THIS MEMBER, OR STEPDCCM BELOW WOULD BE *
+//* SKIPPED ON EVERY NORMAL RUN, NOT JUST A DELIBERATE RESTART.    *
+//* 81000-RESUME REPOSITIONS CONTROL-FILE TO THE LAST CONTROL-     *
+//* RECORD PROCESSED (WSC-POINTER) ONCE THE DCCM CONTROL VARIABLE  *
+//* FOR ORGUT100 IS FLIPPED FROM PAUSE BACK TO RESUME, SO NO       *
+//* SEPARATE RECOVERY STEP IS NEEDED FOR THAT CASE.                *
+//*****************************************************************
+//*
+//STEPDCCM EXEC PGM=ORGDCCM1,PARM='ORGUT100,QUERY'
+//*        QUERIES THE DCCM CONTROL VARIABLE FOR ORGUT100 AND SETS
+//*        ITS OWN RETURN CODE TO 4 WHEN THE CONTROL IS "PAUSE", SO
+//*        STEP010 BELOW IS SKIPPED RATHER THAN RESTARTED INTO A
+//*        WINDOW WHERE OPERATIONS HAS DELIBERATELY PAUSED THE JOB.
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=ORGUT100,COND=(4,EQ,STEPDCCM)
+//STEPLIB  DD DSN=CS.APPS.TERMTEST.LOADLIB,DISP=SHR
+//*        CONTROL-FILE AND SEARCH-RESULTS-FILE ARE NOT DD-ALLOCATED --
+//*        THEIR SELECT CLAUSES ASSIGN TO WSC-CONTROL-FILE-PATH AND
+//*        WSC-SEARCH-RESULTS-PATH, WHICH 10100-GET-CONFIG-VALUES
+//*        RESOLVES AT RUN TIME FROM THE SEARCH-ROOT/SEARCH-MASK/
+//*        RESULTS-FILE-PATH DCCM CONFIG VALUES (DEFAULTING TO
+//*        THE PROGRAM'S BUILT-IN LITERALS WHEN A CONFIG VALUE ISN'T
+//*        SET).  UPDATE THOSE DCCM CONFIG VALUES, NOT THIS JCL, TO
+//*        REPOINT EITHER FILE.
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*****************************************************************
+//* NON-ZERO RC CHECK - RUNS ONLY WHEN STEP010 DID NOT COMPLETE    *
+//* WITH RC=0, SO OPERATIONS SEES A FLAGGED DATASET ON THE JOB     *
+//* LOG INSTEAD OF HAVING TO SCAN SYSOUT FOR A BAD RETURN CODE.    *
+//*****************************************************************
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//FLAGDD   DD DSN=CS.APPS.TERMTEST.ORGUT100.FAILED,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),
+//         UNIT=SYSDA
