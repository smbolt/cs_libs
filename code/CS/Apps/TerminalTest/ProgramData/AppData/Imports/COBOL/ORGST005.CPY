@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    ORGST005 - STANDARD LOG MESSAGES                            *
+      ******************************************************************
+      * SEVERITY AND SOURCE LITERALS SHARED BY EVERY PROGRAM'S         *
+      * PROGRAM-MESSAGES TABLE.  THE FIRST 3 CHARACTERS OF EACH        *
+      * PGMMSG-nnnnnn FILLER ARE 2 DIGITS OF SEVERITY FOLLOWED BY A    *
+      * 1-CHARACTER SOURCE CODE - SEE THE PGMMSG REDEFINES IN THE      *
+      * CALLING PROGRAM.                                               *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST005-LOG-CONSTANTS.
+           05  ST005-SEV-INFO            PIC 9(02) VALUE 08.
+           05  ST005-SEV-WARNING         PIC 9(02) VALUE 16.
+           05  ST005-SEV-ERROR           PIC 9(02) VALUE 24.
+           05  ST005-SEV-FATAL           PIC 9(02) VALUE 32.
+           05  ST005-SOURCE-APPLICATION  PIC X(01) VALUE 'A'.
+           05  ST005-SOURCE-SYSTEM       PIC X(01) VALUE 'S'.
