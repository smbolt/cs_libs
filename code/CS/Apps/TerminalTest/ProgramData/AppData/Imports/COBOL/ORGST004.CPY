@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    ORGST004 - STANDARD LOG SUBPROGRAM LINKAGE                  *
+      ******************************************************************
+      * WORKING-STORAGE COPY OF THE PARAMETER BLOCK PASSED "BY         *
+      * REFERENCE" ON THE CALL TO THE STANDARD LOG-WRITER SUBPROGRAM   *
+      * (SEE U9900-LOG IN COPYBOOK ORGPX003).                          *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST004-LOG-LINKAGE.
+           05  ST004-PROGRAM-NAME        PIC X(08).
+           05  ST004-MESSAGE-NUMBER      PIC 9(06).
+           05  ST004-SEVERITY            PIC 9(02).
+           05  ST004-SOURCE              PIC X(01).
+           05  ST004-MESSAGE-TEXT        PIC X(100).
+           05  ST004-RETURN-CODE         PIC S9(04) COMP.
