@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    ORGST009 - STANDARD DCCM INTERFACE LINKAGE FIELDS           *
+      ******************************************************************
+      * WORKING-STORAGE COPY OF THE PARAMETER BLOCK PASSED "BY         *
+      * REFERENCE" ON THE CALL TO THE STANDARD DCCM SUBPROGRAM.        *
+      * ST009-CONFIG-VALUE RETURNS A CONFIG VALUE AS TEXT (SEE         *
+      * U1200-GET-CONFIG-VALUE).  ST009-DCCM-CONTROL RETURNS THE       *
+      * OPERATOR CONTROL STATE (SEE U1300-CHECK-DCCM).                 *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST009-DCCM-INTERFACE.
+           05  ST009-PROGRAM-NAME        PIC X(08).
+           05  ST009-CONFIG-NAME         PIC X(30).
+           05  ST009-CONFIG-VALUE        PIC X(30).
+           05  ST009-DCCM-CONTROL        PIC X(06).
+               88  DCCM-CTL-NORMAL           VALUE 'NORMAL'.
+               88  DCCM-CTL-PAUSE            VALUE 'PAUSE'.
+               88  DCCM-CTL-RESUME           VALUE 'RESUME'.
+               88  DCCM-CTL-RECONFIG         VALUE 'RECONF'.
+           05  ST009-RETURN-CODE         PIC S9(04) COMP.
+               88  CONFIG-VALUE-FOUND        VALUE ZERO.
+               88  CONFIG-VALUE-NOT-FOUND    VALUE 8.
