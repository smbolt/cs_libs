@@ -24,18 +24,31 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONTROL-FILE 
-           ASSIGN TO "C:\CONTROL.DAT"
+           SELECT CONTROL-FILE
+           ASSIGN TO WSC-CONTROL-FILE-PATH
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SEARCH-RESULTS-FILE
+           ASSIGN TO WSC-SEARCH-RESULTS-PATH
            ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
-       
+
        FILE SECTION.
         FD CONTROL-FILE.
         01 CONTROL-RECORD.
-           05 FILLER                       PIC X(80).
-       
-       
+           05 CTL-DIRECTORY                PIC X(60).
+           05 CTL-CONDITION                PIC X(20).
+
+        FD SEARCH-RESULTS-FILE.
+        01 SEARCH-RESULT-RECORD.
+           05 SRR-SOURCE-DIRECTORY         PIC X(60).
+           05 SRR-SOURCE-CONDITION         PIC X(20).
+           05 SRR-MATCHED-PATH             PIC X(80).
+           05 SRR-RESULT-DATE              PIC 9(08).
+           05 SRR-RESULT-TIME              PIC 9(08).
+
+
        EJECT
       ****************************************************************** 
        WORKING-STORAGE SECTION.
@@ -121,9 +134,15 @@
 
       *    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
-      *01  USERNAME                      PIC X(10) VARYING.
-      *01  PASSWD                        PIC X(10) VARYING.
+       01  USERNAME                      PIC X(10).
+       01  PASSWD                        PIC X(10).
        01  DBV-PROG-NAME                 PIC X(12).
+       01  DBV-CONTROL-RECORD.
+           05  DBV-CTL-DIRECTORY         PIC X(60).
+           05  DBV-CTL-CONDITION         PIC X(20).
+       01  DBV-MATCH-COUNT               PIC S9(09) COMP.
+       01  DBV-COMPLETION-DATE           PIC 9(08).
+       01  DBV-COMPLETION-TIME           PIC 9(08).
 
        01  SQL-ERROR-MSG-TEXT            PIC X(200).
        01  SQL-ERROR-MSG-SIZE            PIC S9(09) COMP VALUE ZEROES.
@@ -133,8 +152,13 @@
 
        EJECT
       *    EXEC SQL INCLUDE SQLCA END-EXEC.
-       
-       
+      *    THE ORACLE PRECOMPILER IS NOT AVAILABLE IN EVERY BUILD
+      *    ENVIRONMENT THIS PROGRAM COMPILES IN, SO SQLCODE IS
+      *    DECLARED DIRECTLY RATHER THAN RELYING ON THE EXEC SQL
+      *    INCLUDE TO GENERATE THE FULL SQLCA LAYOUT.
+       01  SQLCODE                       PIC S9(09) COMP VALUE ZERO.
+
+
        EJECT
       ******************************************************************
       *  WORK FIELDS SPECIFIC TO THIS PROGRAM.                         *
@@ -146,6 +170,29 @@
            05  WSC-ORGUT001              PIC X(08) VALUE 'ORGUT001'.
            05  WSC-ORGUT002              PIC X(08) VALUE 'ORGUT002'.
            05  WSC-ORGUT003              PIC X(08) VALUE 'ORGUT003'.
+      *    CONFIG KEYS SPECIFIC TO THIS PROGRAM (NOT SHARED ACROSS
+      *    STANDARD EXECUTABLES, SO THEY LIVE HERE RATHER THAN IN
+      *    ORGST001 WITH THE STC-DCCM/PACE/PAUSE-* LITERALS).
+           05  STC-SEARCH-ROOT-LIT       PIC X(30)
+                                          VALUE 'SEARCH-ROOT'.
+           05  STC-SEARCH-MASK-LIT       PIC X(30)
+                                          VALUE 'SEARCH-MASK'.
+           05  STC-SEARCH-ROOT-DFLT      PIC X(60)
+                                          VALUE 'C:'.
+           05  STC-SEARCH-MASK-DFLT      PIC X(20)
+                                          VALUE 'CONTROL.DAT'.
+           05  STC-RESULTS-FILE-LIT      PIC X(30)
+                                          VALUE 'RESULTS-FILE-PATH'.
+           05  STC-RESULTS-FILE-DFLT     PIC X(81)
+                                          VALUE 'C:\SEARCHRESULTS.DAT'.
+           05  STC-MQ-QMGR-LIT           PIC X(30)
+                                          VALUE 'MQ-QUEUE-MANAGER'.
+           05  STC-MQ-INPUT-QUEUE-LIT    PIC X(30)
+                                          VALUE 'MQ-INPUT-QUEUE'.
+           05  STC-MQ-OUTPUT-QUEUE-LIT   PIC X(30)
+                                          VALUE 'MQ-OUTPUT-QUEUE'.
+           05  STC-MQ-OPEN-INPUT         PIC S9(09) COMP VALUE 1.
+           05  STC-MQ-OPEN-OUTPUT        PIC S9(09) COMP VALUE 2.
 
        01  WSC-VARIABLES.
            05  WSC-COUNTER               PIC 9(04) VALUE ZEROES.
@@ -155,9 +202,121 @@
            05  WSC-TABLE-INDEX           PIC 9(02) VALUE ZEROES.
            05  WSC-DATE-HOLD             PIC 9(08) VALUE ZEROES.
            05  WSC-TIME-HOLD             PIC 9(08) VALUE ZEROES.
+           05  WSC-CONTROL-EOF           PIC X(01) VALUE 'N'.
+               88  CONTROL-FILE-EOF          VALUE 'Y'.
+           05  WSC-DIRECTORY-HOLD        PIC X(60) VALUE SPACES.
+           05  WSC-CONDITION-HOLD        PIC X(20) VALUE SPACES.
+           05  WSC-TRANTYPE-SAVE         PIC X(06) VALUE SPACES.
+           05  WSC-TRANLEN-SAVE          PIC 9(05) VALUE ZEROES.
+           05  WSC-RESUME-TARGET         PIC 9(05) VALUE ZEROES.
+           05  WSC-DB-USER               PIC X(10) VALUE SPACES.
+           05  WSC-DB-PASSWORD           PIC X(10) VALUE SPACES.
+           05  WSC-MATCH-COUNT           PIC 9(05) VALUE ZEROES.
+           05  WSC-CMDLINE-TEXT          PIC X(100) VALUE SPACES.
+           05  WSC-CMDLINE-MODE          PIC X(01) VALUE 'N'.
+               88  CMDLINE-MODE              VALUE 'Y'.
+           05  WSC-SEARCH-ROOT-HOLD      PIC X(60) VALUE SPACES.
+           05  WSC-SEARCH-MASK-HOLD      PIC X(20) VALUE SPACES.
+           05  WSC-CONTROL-FILE-PATH     PIC X(81) VALUE SPACES.
+           05  WSC-SEARCH-RESULTS-PATH   PIC X(81) VALUE SPACES.
+
+       01  WSC-MQ-VARIABLES.
+           05  WSC-MQ-QMGR-NAME          PIC X(48) VALUE SPACES.
+           05  WSC-MQ-INPUT-QUEUE-NAME   PIC X(48) VALUE SPACES.
+           05  WSC-MQ-OUTPUT-QUEUE-NAME  PIC X(48) VALUE SPACES.
+           05  WSC-MQ-HCONN              PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-HOBJ-INPUT         PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-HOBJ-OUTPUT        PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-COMPCODE           PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-REASON             PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-DATA-LENGTH        PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-BUFFER-LENGTH      PIC S9(09) COMP VALUE 500.
+           05  WSC-MQ-CLOSE-OPTIONS      PIC S9(09) COMP VALUE ZERO.
+           05  WSC-MQ-CONNECTED          PIC X(01) VALUE 'N'.
+               88  MQ-CONNECTED              VALUE 'Y'.
+           05  WSC-MQ-MSG-AVAILABLE      PIC X(01) VALUE 'N'.
+               88  MQ-MSG-AVAILABLE          VALUE 'Y'.
+           05  WSC-MQ-MSG-BUFFER.
+               10  WSC-MQ-MSG-HEADER     PIC 9(04) VALUE ZEROES.
+               10  WSC-MQ-MSG-BODY       PIC X(496) VALUE SPACES.
+      *    MQI OBJECT DESCRIPTORS (MQOD), ONE PER OPEN QUEUE HANDLE --
+      *    LAID OUT TO THE SAME FIELD ORDER/SIZES AS THE VENDOR MQOD
+      *    STRUCTURE, SINCE THIS SHOP HAS NO CMQODV COPYBOOK ON HAND.
+           05  WSC-MQOD-INPUT.
+               10  WSC-MQOD-IN-STRUCID       PIC X(04) VALUE 'OD  '.
+               10  WSC-MQOD-IN-VERSION       PIC S9(09) COMP VALUE 1.
+               10  WSC-MQOD-IN-OBJECTTYPE    PIC S9(09) COMP VALUE 1.
+               10  WSC-MQOD-IN-OBJECTNAME    PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-IN-OBJECTQMGR    PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-IN-DYNAMICQNAME  PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-IN-ALTUSERID     PIC X(12) VALUE SPACES.
+           05  WSC-MQOD-OUTPUT.
+               10  WSC-MQOD-OUT-STRUCID      PIC X(04) VALUE 'OD  '.
+               10  WSC-MQOD-OUT-VERSION      PIC S9(09) COMP VALUE 1.
+               10  WSC-MQOD-OUT-OBJECTTYPE   PIC S9(09) COMP VALUE 1.
+               10  WSC-MQOD-OUT-OBJECTNAME   PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-OUT-OBJECTQMGR   PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-OUT-DYNAMICQNAME PIC X(48) VALUE SPACES.
+               10  WSC-MQOD-OUT-ALTUSERID    PIC X(12) VALUE SPACES.
+      *    MQI MESSAGE DESCRIPTOR (MQMD), SHARED BY MQGET AND MQPUT.
+           05  WSC-MQMD.
+               10  WSC-MQMD-STRUCID          PIC X(04) VALUE 'MD  '.
+               10  WSC-MQMD-VERSION          PIC S9(09) COMP VALUE 1.
+               10  WSC-MQMD-REPORT           PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-MSGTYPE          PIC S9(09) COMP VALUE 8.
+               10  WSC-MQMD-EXPIRY           PIC S9(09) COMP VALUE -1.
+               10  WSC-MQMD-FEEDBACK         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-ENCODING         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-CODEDCHARSETID   PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-FORMAT           PIC X(08) VALUE SPACES.
+               10  WSC-MQMD-PRIORITY         PIC S9(09) COMP VALUE -1.
+               10  WSC-MQMD-PERSISTENCE      PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-MSGID            PIC X(24) VALUE SPACES.
+               10  WSC-MQMD-CORRELID         PIC X(24) VALUE SPACES.
+               10  WSC-MQMD-BACKOUTCOUNT     PIC S9(09) COMP VALUE 0.
+               10  WSC-MQMD-REPLYTOQ         PIC X(48) VALUE SPACES.
+               10  WSC-MQMD-REPLYTOQMGR      PIC X(48) VALUE SPACES.
+               10  WSC-MQMD-USERIDENTIFIER   PIC X(12) VALUE SPACES.
+               10  WSC-MQMD-ACCOUNTINGTOKEN  PIC X(32) VALUE SPACES.
+               10  WSC-MQMD-APPLIDENTITYDATA PIC X(32) VALUE SPACES.
+      *    MQI GET-MESSAGE OPTIONS (MQGMO).
+           05  WSC-MQGMO.
+               10  WSC-MQGMO-STRUCID         PIC X(04) VALUE 'GMO '.
+               10  WSC-MQGMO-VERSION         PIC S9(09) COMP VALUE 1.
+               10  WSC-MQGMO-OPTIONS         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQGMO-WAITINTERVAL    PIC S9(09) COMP VALUE 0.
+               10  WSC-MQGMO-SIGNAL1         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQGMO-RESOLVEDQNAME   PIC X(48) VALUE SPACES.
+               10  WSC-MQGMO-MATCHOPTIONS    PIC S9(09) COMP VALUE 0.
+               10  WSC-MQGMO-RETURNEDLENGTH  PIC S9(09) COMP VALUE -1.
+      *    MQI PUT-MESSAGE OPTIONS (MQPMO).
+           05  WSC-MQPMO.
+               10  WSC-MQPMO-STRUCID         PIC X(04) VALUE 'PMO '.
+               10  WSC-MQPMO-VERSION         PIC S9(09) COMP VALUE 1.
+               10  WSC-MQPMO-OPTIONS         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQPMO-TIMEOUT         PIC S9(09) COMP VALUE -1.
+               10  WSC-MQPMO-CONTEXT         PIC S9(09) COMP VALUE 0.
+               10  WSC-MQPMO-KNOWNDESTCOUNT  PIC S9(09) COMP VALUE 0.
+               10  WSC-MQPMO-UNKNODESTCOUNT  PIC S9(09) COMP VALUE 0.
+               10  WSC-MQPMO-INVALDESTCOUNT  PIC S9(09) COMP VALUE 0.
+               10  WSC-MQPMO-RESOLVEDQNAME   PIC X(48) VALUE SPACES.
+               10  WSC-MQPMO-RESOLVEDQMGR    PIC X(48) VALUE SPACES.
 
        01  WSC-TRANSACTIONS.
            05  WSC-HEADER                PIC 9(04) VALUE ZEROES.
+      *        01=ORDER   02=CANCEL   03=INQUIRY  04=REFERRAL
+      *        05=MESSAGE 06=PRICE    07=GENERIC  08=CCD
+      *        09=INCREASE 10=STOP
+               88  WSC-TX-ORDER              VALUE 01.
+               88  WSC-TX-CANCEL             VALUE 02.
+               88  WSC-TX-INQUIRY            VALUE 03.
+               88  WSC-TX-REFERRAL           VALUE 04.
+               88  WSC-TX-MESSAGE            VALUE 05.
+               88  WSC-TX-PRICE              VALUE 06.
+               88  WSC-TX-GENERIC            VALUE 07.
+               88  WSC-TX-CCD                VALUE 08.
+               88  WSC-TX-INCREASE           VALUE 09.
+               88  WSC-TX-STOP               VALUE 10.
            05  WSC-TX01-HDR-LEN          PIC 99    VALUE 00.
            05  WSC-ORD-LEN               PIC 9(05) VALUE ZEROES.
            05  WSC-CAN-LEN               PIC 9(05) VALUE ZEROES.
@@ -169,7 +328,16 @@
            05  WSC-CCD-LEN               PIC 9(05) VALUE ZEROES.
            05  WSC-INC-LEN               PIC 9(05) VALUE ZEROES.
            05  WSC-STP-LEN               PIC 9(05) VALUE ZEROES.
-           
+
+       01  WSC-SEARCH-LINKAGE.
+           05  WSC-SEARCH-DIRECTORY      PIC X(60).
+           05  WSC-SEARCH-CONDITION      PIC X(20).
+           05  WSC-SEARCH-MATCH-PATH     PIC X(80).
+           05  WSC-SEARCH-STATUS         PIC X(01).
+               88  WSC-SEARCH-MATCH-FOUND    VALUE 'F'.
+               88  WSC-SEARCH-NO-MORE-MATCHES VALUE 'N'.
+               88  WSC-SEARCH-ERROR          VALUE 'E'.
+
        01  LOAD-DLL-PTR                  USAGE PROCEDURE-POINTER.
        
        
@@ -183,7 +351,7 @@
        77  PGMMSG-LOW                  PIC 9(06)  VALUE 101000.
        77  PGMMSG-HIGH                 PIC 9(06)  VALUE 101999.
       * CURRENTLY THE HIGHEST NUMBER MESSAGE THAT IS DEFINED
-       77  PGMMSG-MAX-USED             PIC 9(06)  VALUE 101006.
+       77  PGMMSG-MAX-USED             PIC 9(06)  VALUE 101011.
        77  PGMMSG-SUB                  PIC S9(05) COMP-3 VALUE +0.
 
        01  PROGRAM-MESSAGES.
@@ -234,28 +402,73 @@
                'FAILED TO SIGNOFF OF ORACLE                       '.
                10  FILLER                  PIC X(50) VALUE
                '                                                  '.
+
+           05  PGMMSG-101007.
+               10  FILLER                  PIC X(03) VALUE '08A'.
+               10  FILLER                  PIC X(50) VALUE
+               'UNRECOGNIZED INBOUND TRANSACTION HEADER           '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-101008.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'FAILED TO LOG SEARCH ACTIVITY TO ORACLE           '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-101009.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'MQOPEN FAILED FOR MQ INPUT QUEUE                  '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-101010.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'MQOPEN FAILED FOR MQ OUTPUT QUEUE                 '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-101011.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'MQCONN FAILED                                     '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
        01  FILLER REDEFINES PROGRAM-MESSAGES.
       *    THE OCCURS CLAUSE MUST BE KEPT IN SYNCH WITH THE NUMBER
       *    OF MESSAGES THAT ARE DEFINED ABOVE.
-           05  FILLER OCCURS 07.
+           05  FILLER OCCURS 12.
                10 LOG-SEVERITY         PIC 9(02).
                10 LOG-SOURCE           PIC X.
                10 PGMMSG               PIC X(100).
        
        
-      ****************************************************************** 
+      ******************************************************************
        LINKAGE SECTION.
       *************************************************************LX***
       *--1----+----2----+----3----+----4----+----5----+----6----+----7--
-       
-       
-      ****************************************************************** 
-       PROCEDURE DIVISION.
+
+      *    OPTIONAL CALLER-SUPPLIED SEARCH TARGET.  WHEN THIS PROGRAM
+      *    IS RUN STAND-ALONE -- FROM A COMMAND PROMPT, OR AS A JCL
+      *    JOB STEP'S TOP-LEVEL PGM= WITH NO PARM= -- INSTEAD OF BEING
+      *    CALLED, NO USING ARGUMENTS ARE SUPPLIED AT ALL, SO BOTH
+      *    ITEMS ARE DECLARED OPTIONAL AND CHECKED WITH NOT OMITTED
+      *    BEFORE 10060-GET-COMMAND-LINE-PARMS FALLS BACK TO
+      *    COMMAND-LINE TEXT.
+       01  LK-PARM-DIRECTORY             PIC X(60).
+       01  LK-PARM-CONDITION             PIC X(20).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING OPTIONAL LK-PARM-DIRECTORY
+                                 OPTIONAL LK-PARM-CONDITION.
       *************************************************************PX***
       *--1----+----2----+----3----+----4----+----5----+----6----+----7--
-                                                                        
+
        00000-PROGRAM-ORGUT001.
-       
+
            PERFORM 10000-PROGRAM-INITIALIZATION THRU 10000-EXIT.
            PERFORM 40000-MAIN-PROCESSING THRU 40000-EXIT
                    UNTIL TERMINATE-PROGRAM.
@@ -273,10 +486,23 @@
        10000-PROGRAM-INITIALIZATION.
            PERFORM 10010-SET-UP THRU 10010-EXIT.
            PERFORM U1000-STANDARD-EXE-INIT THRU U1000-EXIT.
+           PERFORM 10060-GET-COMMAND-LINE-PARMS THRU 10060-EXIT.
 
            IF CONTINUE-PROCESS
                PERFORM 10100-GET-CONFIG-VALUES THRU 10100-EXIT
            END-IF.
+
+           IF CONTINUE-PROCESS
+               PERFORM 10150-CONNECT-DATABASE THRU 10150-EXIT
+           END-IF.
+
+           IF CONTINUE-PROCESS
+               PERFORM 10160-CONNECT-MQ THRU 10160-EXIT
+           END-IF.
+
+           IF CONTINUE-PROCESS
+               PERFORM 10200-OPEN-FILES THRU 10200-EXIT
+           END-IF.
        10000-EXIT.
            EXIT.
 
@@ -290,11 +516,38 @@
            MOVE STC-0                    TO SCB-DCCM-COUNT.
            MOVE STC-N                    TO SCB-DB-CONNECTED.
            MOVE STC-0                    TO SCB-PACE-INTERVAL.
+      *    SCB-DB-CONNECTED IS RESET BY 10150-CONNECT-DATABASE ONCE
+      *    THE ORACLE CONNECTION HAS ACTUALLY BEEN ATTEMPTED.
            MOVE STC-0                    TO SCB-PACE-DURATION.
            MOVE 60                       TO SCB-PAUSE-DURATION.
        10010-EXIT.
            EXIT.
 
+       10060-GET-COMMAND-LINE-PARMS.
+           IF LK-PARM-DIRECTORY NOT OMITTED
+              AND LK-PARM-DIRECTORY NOT = SPACES
+               MOVE LK-PARM-DIRECTORY     TO WSC-DIRECTORY-HOLD
+               MOVE LK-PARM-CONDITION     TO WSC-CONDITION-HOLD
+               MOVE STC-Y                 TO WSC-CMDLINE-MODE
+           ELSE
+               ACCEPT WSC-CMDLINE-TEXT FROM COMMAND-LINE
+               IF WSC-CMDLINE-TEXT NOT = SPACES
+      *            THE COMMAND LINE IS TWO TOKENS SEPARATED BY A SPACE --
+      *            DIRECTORY, THEN CONDITION.  A DIRECTORY PATH THAT
+      *            ITSELF CONTAINS AN EMBEDDED SPACE (E.G. A WINDOWS
+      *            PATH LIKE C:\PROGRAM FILES\DATA) IS NOT SUPPORTED ON
+      *            THIS ENTRY POINT; USE THE LK-PARM-DIRECTORY/LK-PARM-
+      *            CONDITION CALL PARAMETERS ABOVE INSTEAD, WHICH TAKE
+      *            THE DIRECTORY AS A SINGLE FIELD WITH NO PARSING.
+                   UNSTRING WSC-CMDLINE-TEXT DELIMITED BY SPACE
+                       INTO WSC-DIRECTORY-HOLD WSC-CONDITION-HOLD
+                   END-UNSTRING
+                   MOVE STC-Y             TO WSC-CMDLINE-MODE
+               END-IF
+           END-IF.
+       10060-EXIT.
+           EXIT.
+
        10100-GET-CONFIG-VALUES.
            MOVE STC-DCCM-INTERVAL-LIT    TO SCB-CONFIG-NAME.
            PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
@@ -323,10 +576,176 @@
                MOVE FUNCTION NUMVAL(ST009-CONFIG-VALUE)
                                          TO SCB-PAUSE-DURATION
            END-IF.
+
+           MOVE STC-DB-USER-LIT           TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-DB-USER
+           END-IF.
+
+           MOVE STC-DB-PASSWORD-LIT       TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-DB-PASSWORD
+           END-IF.
+
+           MOVE STC-SEARCH-ROOT-DFLT      TO WSC-SEARCH-ROOT-HOLD.
+           MOVE STC-SEARCH-ROOT-LIT       TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-SEARCH-ROOT-HOLD
+           END-IF.
+
+           MOVE STC-SEARCH-MASK-DFLT      TO WSC-SEARCH-MASK-HOLD.
+           MOVE STC-SEARCH-MASK-LIT       TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-SEARCH-MASK-HOLD
+           END-IF.
+
+           STRING FUNCTION TRIM(WSC-SEARCH-ROOT-HOLD) DELIMITED BY SIZE
+                  '\'                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WSC-SEARCH-MASK-HOLD) DELIMITED BY SIZE
+                  INTO WSC-CONTROL-FILE-PATH
+           END-STRING.
+
+           MOVE STC-RESULTS-FILE-DFLT     TO WSC-SEARCH-RESULTS-PATH.
+           MOVE STC-RESULTS-FILE-LIT      TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-SEARCH-RESULTS-PATH
+           END-IF.
        10100-EXIT.
            EXIT.
 
-       
+       10150-CONNECT-DATABASE.
+      *    A FAILED CONNECT IS LOGGED BUT DOES NOT ABORT THE PROGRAM --
+      *    THE FILE-SEARCH MISSION (REQ000/001) HAS NO DEPENDENCY ON
+      *    ORACLE AND MUST STILL RUN WHEN THE AUDIT-LOG DATABASE IS
+      *    UNREACHABLE, THE SAME AS 10160-CONNECT-MQ BELOW.  SCB-DB-
+      *    CONNECTED ALREADY GATES D8000/D8100/D8200/D9999 EVERYWHERE
+      *    ELSE, SO SCB-CONTINUE-PROCESS/SCB-TERMINATE-PROGRAM ARE LEFT
+      *    ALONE HERE.
+           MOVE WSC-ORGUT100              TO DBV-PROG-NAME.
+           MOVE WSC-DB-USER                TO USERNAME.
+           MOVE WSC-DB-PASSWORD            TO PASSWD.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD
+           END-EXEC.
+
+           IF SQLCODE = STC-SQLCODE-OK
+               MOVE STC-Y                 TO SCB-DB-CONNECTED
+           ELSE
+               MOVE STC-N                 TO SCB-DB-CONNECTED
+               MOVE 101004                TO SCB-REASON-CODE
+               PERFORM U9900-LOG THRU U9900-EXIT
+           END-IF.
+       10150-EXIT.
+           EXIT.
+
+       10160-CONNECT-MQ.
+      *    A MISSING MQ CONFIG VALUE IS LOGGED BUT DOES NOT ABORT THE
+      *    PROGRAM -- FILE-BASED SEARCH (CONTROL-FILE/COMMAND-LINE
+      *    MODE) MUST STILL RUN WHEN MQ ISN'T CONFIGURED, THE SAME AS
+      *    WHEN MQCONN/MQOPEN THEMSELVES FAIL BELOW.  SCB-CONTINUE-
+      *    PROCESS/SCB-TERMINATE-PROGRAM ARE LEFT ALONE HERE SO
+      *    10200-OPEN-FILES STILL RUNS.
+           MOVE STC-MQ-QMGR-LIT           TO SCB-CONFIG-NAME.
+           PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-MQ-QMGR-NAME
+           ELSE
+               MOVE 101001                TO SCB-REASON-CODE
+               PERFORM U9900-LOG THRU U9900-EXIT
+           END-IF.
+
+           IF WSC-MQ-QMGR-NAME NOT = SPACES
+               MOVE STC-MQ-INPUT-QUEUE-LIT TO SCB-CONFIG-NAME
+               PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT
+               IF CONFIG-VALUE-FOUND
+                   MOVE ST009-CONFIG-VALUE TO WSC-MQ-INPUT-QUEUE-NAME
+               ELSE
+                   MOVE 101002            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+
+           IF WSC-MQ-QMGR-NAME NOT = SPACES
+               MOVE STC-MQ-OUTPUT-QUEUE-LIT TO SCB-CONFIG-NAME
+               PERFORM U1200-GET-CONFIG-VALUE THRU U1200-EXIT
+               IF CONFIG-VALUE-FOUND
+                   MOVE ST009-CONFIG-VALUE TO WSC-MQ-OUTPUT-QUEUE-NAME
+               ELSE
+                   MOVE 101003            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+
+           IF WSC-MQ-QMGR-NAME NOT = SPACES
+               AND WSC-MQ-INPUT-QUEUE-NAME NOT = SPACES
+               AND WSC-MQ-OUTPUT-QUEUE-NAME NOT = SPACES
+               CALL 'MQCONN' USING WSC-MQ-QMGR-NAME
+                                   WSC-MQ-HCONN
+                                   WSC-MQ-COMPCODE
+                                   WSC-MQ-REASON
+               IF WSC-MQ-COMPCODE = ZERO
+                   MOVE STC-Y             TO WSC-MQ-CONNECTED
+                   MOVE WSC-MQ-INPUT-QUEUE-NAME
+                                          TO WSC-MQOD-IN-OBJECTNAME
+                   CALL 'MQOPEN' USING WSC-MQ-HCONN
+                                       WSC-MQOD-INPUT
+                                       STC-MQ-OPEN-INPUT
+                                       WSC-MQ-HOBJ-INPUT
+                                       WSC-MQ-COMPCODE
+                                       WSC-MQ-REASON
+                   IF WSC-MQ-COMPCODE NOT = ZERO
+                       MOVE 101009        TO SCB-REASON-CODE
+                       PERFORM U9900-LOG THRU U9900-EXIT
+                       MOVE STC-N         TO WSC-MQ-CONNECTED
+                   END-IF
+                   IF MQ-CONNECTED
+                       MOVE WSC-MQ-OUTPUT-QUEUE-NAME
+                                          TO WSC-MQOD-OUT-OBJECTNAME
+                       CALL 'MQOPEN' USING WSC-MQ-HCONN
+                                           WSC-MQOD-OUTPUT
+                                           STC-MQ-OPEN-OUTPUT
+                                           WSC-MQ-HOBJ-OUTPUT
+                                           WSC-MQ-COMPCODE
+                                           WSC-MQ-REASON
+                       IF WSC-MQ-COMPCODE NOT = ZERO
+                           MOVE 101010    TO SCB-REASON-CODE
+                           PERFORM U9900-LOG THRU U9900-EXIT
+                           MOVE STC-N     TO WSC-MQ-CONNECTED
+                           CALL 'MQCLOSE' USING WSC-MQ-HCONN
+                                                WSC-MQ-HOBJ-INPUT
+                                                WSC-MQ-CLOSE-OPTIONS
+                                                WSC-MQ-COMPCODE
+                                                WSC-MQ-REASON
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE STC-N             TO WSC-MQ-CONNECTED
+                   MOVE 101011            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+       10160-EXIT.
+           EXIT.
+
+       10200-OPEN-FILES.
+           OPEN OUTPUT SEARCH-RESULTS-FILE.
+           IF NOT CMDLINE-MODE
+               OPEN INPUT CONTROL-FILE
+               PERFORM 40100-READ-CONTROL-FILE THRU 40100-EXIT
+               IF CONTROL-FILE-EOF
+                   MOVE STC-Y            TO SCB-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+       10200-EXIT.
+           EXIT.
+
+
        
       ****************************************************************** 
       * 40000-MAIN-PROCESSING - THIS PARAGRAPH PERFORMS THE MAIN       *
@@ -339,13 +758,221 @@
            DISPLAY "* 40000 MAIN                               *".
            DISPLAY "*******************************************".
            DISPLAY " ".
-           
-           MOVE STC-Y                    TO SCB-TERMINATE-PROGRAM.
-           
+
+           PERFORM 40200-PROCESS-CONTROL-RECORD THRU 40200-EXIT.
+
+           IF MQ-CONNECTED
+               PERFORM 40400-PROCESS-MQ-TRANSACTIONS THRU 40400-EXIT
+           END-IF.
+
+           ADD 1                          TO SCB-DCCM-COUNT.
+           IF SCB-DCCM-COUNT >= SCB-DCCM-INTERVAL
+               PERFORM U1300-CHECK-DCCM THRU U1300-EXIT
+               MOVE ZEROES                TO SCB-DCCM-COUNT
+           END-IF.
+
+           IF CMDLINE-MODE
+               MOVE STC-Y                TO SCB-TERMINATE-PROGRAM
+           ELSE
+               IF NOT TERMINATE-PROGRAM
+                   PERFORM 40100-READ-CONTROL-FILE THRU 40100-EXIT
+               END-IF
+               IF CONTROL-FILE-EOF
+                   MOVE STC-Y            TO SCB-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
        40000-EXIT.
            EXIT.
-         
-       
+
+       40100-READ-CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   MOVE STC-Y             TO WSC-CONTROL-EOF
+               NOT AT END
+                   ADD 1                  TO WSC-POINTER
+                   MOVE CTL-DIRECTORY     TO WSC-DIRECTORY-HOLD
+                   MOVE CTL-CONDITION     TO WSC-CONDITION-HOLD
+           END-READ.
+       40100-EXIT.
+           EXIT.
+
+       40200-PROCESS-CONTROL-RECORD.
+           DISPLAY "SEARCH JOB " WSC-POINTER ": DIR=" WSC-DIRECTORY-HOLD
+                   " COND=" WSC-CONDITION-HOLD.
+
+           MOVE WSC-DIRECTORY-HOLD       TO WSC-SEARCH-DIRECTORY.
+           MOVE WSC-CONDITION-HOLD       TO WSC-SEARCH-CONDITION.
+           MOVE SPACES                   TO WSC-SEARCH-STATUS.
+           MOVE ZEROES                   TO WSC-MATCH-COUNT.
+
+           PERFORM UNTIL WSC-SEARCH-NO-MORE-MATCHES
+                      OR WSC-SEARCH-ERROR
+               CALL WSC-ORGUT001 USING WSC-SEARCH-DIRECTORY
+                                        WSC-SEARCH-CONDITION
+                                        WSC-SEARCH-MATCH-PATH
+                                        WSC-SEARCH-STATUS
+               IF WSC-SEARCH-MATCH-FOUND
+                   PERFORM 40300-WRITE-SEARCH-RESULT THRU 40300-EXIT
+               END-IF
+           END-PERFORM.
+
+           PERFORM D8100-LOG-SEARCH-ACTIVITY THRU D8100-EXIT.
+       40200-EXIT.
+           EXIT.
+
+       40300-WRITE-SEARCH-RESULT.
+           PERFORM U1100-GET-DATE-TIME THRU U1100-EXIT.
+           MOVE WSC-DIRECTORY-HOLD       TO SRR-SOURCE-DIRECTORY.
+           MOVE WSC-CONDITION-HOLD       TO SRR-SOURCE-CONDITION.
+           MOVE WSC-SEARCH-MATCH-PATH    TO SRR-MATCHED-PATH.
+           MOVE WSC-DATE-HOLD            TO SRR-RESULT-DATE.
+           MOVE WSC-TIME-HOLD            TO SRR-RESULT-TIME.
+           WRITE SEARCH-RESULT-RECORD.
+           ADD 1                         TO WSC-MATCH-COUNT.
+           DISPLAY "  MATCH: " WSC-SEARCH-MATCH-PATH.
+       40300-EXIT.
+           EXIT.
+
+       40400-PROCESS-MQ-TRANSACTIONS.
+           MOVE STC-N                    TO WSC-MQ-MSG-AVAILABLE.
+           MOVE SPACES                   TO WSC-MQ-MSG-BODY.
+           MOVE ZEROES                   TO WSC-MQ-MSG-HEADER.
+
+           CALL 'MQGET' USING WSC-MQ-HCONN
+                               WSC-MQ-HOBJ-INPUT
+                               WSC-MQMD
+                               WSC-MQGMO
+                               WSC-MQ-BUFFER-LENGTH
+                               WSC-MQ-MSG-BUFFER
+                               WSC-MQ-DATA-LENGTH
+                               WSC-MQ-COMPCODE
+                               WSC-MQ-REASON.
+
+           IF WSC-MQ-COMPCODE = ZERO
+               MOVE STC-Y                TO WSC-MQ-MSG-AVAILABLE
+               MOVE WSC-MQ-MSG-HEADER    TO WSC-HEADER
+               PERFORM 50000-DISPATCH-TRANSACTION THRU 50000-EXIT
+
+               CALL 'MQPUT' USING WSC-MQ-HCONN
+                                   WSC-MQ-HOBJ-OUTPUT
+                                   WSC-MQMD
+                                   WSC-MQPMO
+                                   WSC-MQ-DATA-LENGTH
+                                   WSC-MQ-MSG-BUFFER
+                                   WSC-MQ-COMPCODE
+                                   WSC-MQ-REASON
+           END-IF.
+       40400-EXIT.
+           EXIT.
+
+
+       EJECT
+      ******************************************************************
+      * 50000  PARAGRAPHS IN THIS LEVEL DISPATCH AN INBOUND TRANSACTION*
+      *        (WSC-TRANSACTIONS) TO ITS TYPE-SPECIFIC HANDLER, USING  *
+      *        WSC-HEADER TO PICK THE MATCHING *-LEN FIELD.            *
+      *************************************************************PX5**
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       50000-DISPATCH-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WSC-TX-ORDER
+                   MOVE WSC-ORD-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'ORD'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51000-PROCESS-ORDER THRU 51000-EXIT
+               WHEN WSC-TX-CANCEL
+                   MOVE WSC-CAN-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'CAN'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51100-PROCESS-CANCEL THRU 51100-EXIT
+               WHEN WSC-TX-INQUIRY
+                   MOVE WSC-INQ-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'INQ'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51200-PROCESS-INQUIRY THRU 51200-EXIT
+               WHEN WSC-TX-REFERRAL
+                   MOVE WSC-REF-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'REF'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51300-PROCESS-REFERRAL THRU 51300-EXIT
+               WHEN WSC-TX-MESSAGE
+                   MOVE WSC-MES-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'MES'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51400-PROCESS-MESSAGE THRU 51400-EXIT
+               WHEN WSC-TX-PRICE
+                   MOVE WSC-PRC-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'PRC'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51500-PROCESS-PRICE THRU 51500-EXIT
+               WHEN WSC-TX-GENERIC
+                   MOVE WSC-GEN-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'GEN'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51600-PROCESS-GENERIC THRU 51600-EXIT
+               WHEN WSC-TX-CCD
+                   MOVE WSC-CCD-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'CCD'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51700-PROCESS-CCD THRU 51700-EXIT
+               WHEN WSC-TX-INCREASE
+                   MOVE WSC-INC-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'INC'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51800-PROCESS-INCREASE THRU 51800-EXIT
+               WHEN WSC-TX-STOP
+                   MOVE WSC-STP-LEN          TO WSC-TRANLEN-HOLD
+                   MOVE 'STP'                TO WSC-TRANTYPE-HOLD
+                   PERFORM 51900-PROCESS-STOP THRU 51900-EXIT
+               WHEN OTHER
+                   MOVE 101007               TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+           END-EVALUATE.
+       50000-EXIT.
+           EXIT.
+
+       51000-PROCESS-ORDER.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51000-EXIT.
+           EXIT.
+
+       51100-PROCESS-CANCEL.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51100-EXIT.
+           EXIT.
+
+       51200-PROCESS-INQUIRY.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51200-EXIT.
+           EXIT.
+
+       51300-PROCESS-REFERRAL.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51300-EXIT.
+           EXIT.
+
+       51400-PROCESS-MESSAGE.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51400-EXIT.
+           EXIT.
+
+       51500-PROCESS-PRICE.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51500-EXIT.
+           EXIT.
+
+       51600-PROCESS-GENERIC.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51600-EXIT.
+           EXIT.
+
+       51700-PROCESS-CCD.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51700-EXIT.
+           EXIT.
+
+       51800-PROCESS-INCREASE.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51800-EXIT.
+           EXIT.
+
+       51900-PROCESS-STOP.
+           DISPLAY "  TRAN " WSC-TRANTYPE-HOLD " LEN=" WSC-TRANLEN-HOLD.
+       51900-EXIT.
+           EXIT.
+
        EJECT
       ******************************************************************
       * 80000  PARAGRAPHS IN THIS LEVEL PERFORM PROGRAM SPECIFIC       *
@@ -369,7 +996,24 @@
       *==*  CHECK-DCCM.                                             *==*
       *=****************************************************************
 
-      *     CODE ANY PROGRAM RESUMPTION PROCESSING HERE    *
+           IF NOT CMDLINE-MODE
+               MOVE WSC-POINTER            TO WSC-RESUME-TARGET
+               CLOSE CONTROL-FILE
+               OPEN INPUT CONTROL-FILE
+               MOVE ZEROES                 TO WSC-POINTER
+               MOVE STC-N                  TO WSC-CONTROL-EOF
+               PERFORM WSC-RESUME-TARGET TIMES
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE STC-Y      TO WSC-CONTROL-EOF
+                       NOT AT END
+                           ADD 1           TO WSC-POINTER
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           MOVE WSC-TRANTYPE-SAVE          TO WSC-TRANTYPE-HOLD.
+           MOVE WSC-TRANLEN-SAVE           TO WSC-TRANLEN-HOLD.
 
        81000-EXIT.
            EXIT.
@@ -381,9 +1025,29 @@
       *    PERFORM 10100-GET-CONFIG-VALUES THRU 10100-EXIT.
        82000-EXIT.
            EXIT.
-         
-         
-       EJECT    
+
+       83000-DISCONNECT-MQ.
+           IF MQ-CONNECTED
+               CALL 'MQCLOSE' USING WSC-MQ-HCONN
+                                     WSC-MQ-HOBJ-INPUT
+                                     WSC-MQ-CLOSE-OPTIONS
+                                     WSC-MQ-COMPCODE
+                                     WSC-MQ-REASON
+               CALL 'MQCLOSE' USING WSC-MQ-HCONN
+                                     WSC-MQ-HOBJ-OUTPUT
+                                     WSC-MQ-CLOSE-OPTIONS
+                                     WSC-MQ-COMPCODE
+                                     WSC-MQ-REASON
+               CALL 'MQDISC' USING WSC-MQ-HCONN
+                                    WSC-MQ-COMPCODE
+                                    WSC-MQ-REASON
+               MOVE STC-N             TO WSC-MQ-CONNECTED
+           END-IF.
+       83000-EXIT.
+           EXIT.
+
+
+       EJECT
       ****************************************************************** 
       * 90000-PROGRAM-TERMINATION - THIS PARAGRAPH PERFORMS ALL        *
       *       TERMINATION-RELATED FUNCTIONS FOR THE PROGRAM.           *                                                                 
@@ -395,6 +1059,12 @@
            DISPLAY "* 90000 TERMINATION                       *".
            DISPLAY "*******************************************".
            DISPLAY " ".
+           IF NOT CMDLINE-MODE
+               CLOSE CONTROL-FILE
+           END-IF.
+           CLOSE SEARCH-RESULTS-FILE.
+           PERFORM D8200-DISCONNECT-DATABASE THRU D8200-EXIT.
+           PERFORM 83000-DISCONNECT-MQ THRU 83000-EXIT.
        90000-EXIT.
            EXIT.
        
@@ -408,26 +1078,78 @@
 
            MOVE STC-DB-OK                TO SCB-DB-RESULT.
 
-      *    EXEC SQL
-      *        COMMIT WORK
-      *    END-EXEC.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
 
-      *    IF SQLCODE NOT = STC-SQLCODE-OK
-      *        MOVE STC-DB-FAILED        TO SCB-DB-RESULT
-      *        MOVE 106035 TO SCB-REASON-CODE
-      *        PERFORM U9900-LOG THRU U9900-EXIT
-      *        PERFORM D9999-DATABASE-ERROR THRU D9999-EXIT
-      *    END-IF.
+           IF SQLCODE NOT = STC-SQLCODE-OK
+               MOVE STC-DB-FAILED        TO SCB-DB-RESULT
+               MOVE 101005               TO SCB-REASON-CODE
+               PERFORM U9900-LOG THRU U9900-EXIT
+               PERFORM D9999-DATABASE-ERROR THRU D9999-EXIT
+           END-IF.
 
        D8000-EXIT.
            EXIT.
-       
-       
+
+
+       D8100-LOG-SEARCH-ACTIVITY.
+           IF DB-CONNECTED
+               MOVE WSC-ORGUT100          TO DBV-PROG-NAME
+               MOVE WSC-DIRECTORY-HOLD    TO DBV-CTL-DIRECTORY
+               MOVE WSC-CONDITION-HOLD    TO DBV-CTL-CONDITION
+               MOVE WSC-MATCH-COUNT       TO DBV-MATCH-COUNT
+               MOVE WSC-DATE-HOLD         TO DBV-COMPLETION-DATE
+               MOVE WSC-TIME-HOLD         TO DBV-COMPLETION-TIME
+
+               EXEC SQL
+                   INSERT INTO SEARCH_AUDIT_LOG
+                       (PROGRAM_NAME, CONTROL_RECORD, MATCH_COUNT,
+                        COMPLETION_DATE, COMPLETION_TIME)
+                   VALUES
+                       (:DBV-PROG-NAME, :DBV-CONTROL-RECORD,
+                        :DBV-MATCH-COUNT, :DBV-COMPLETION-DATE,
+                        :DBV-COMPLETION-TIME)
+               END-EXEC
+
+               IF SQLCODE NOT = STC-SQLCODE-OK
+      *            A FAILED AUDIT-LOG INSERT IS A NON-FATAL AUXILIARY
+      *            LOGGING FAILURE -- LOG IT AND KEEP PROCESSING THE
+      *            REST OF THE CONTROL-FILE BATCH RATHER THAN INVOKING
+      *            D9999-DATABASE-ERROR'S HARD STOP, WHICH IS RESERVED
+      *            FOR SOMETHING THAT ACTUALLY THREATENS DATA INTEGRITY.
+                   MOVE 101008            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               ELSE
+                   PERFORM D8000-COMMIT THRU D8000-EXIT
+               END-IF
+           END-IF.
+       D8100-EXIT.
+           EXIT.
+
+
+       D8200-DISCONNECT-DATABASE.
+           IF DB-CONNECTED
+               EXEC SQL
+                   COMMIT WORK RELEASE
+               END-EXEC
+
+               IF SQLCODE NOT = STC-SQLCODE-OK
+                   MOVE 101006            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+
+               MOVE STC-N                 TO SCB-DB-CONNECTED
+           END-IF.
+       D8200-EXIT.
+           EXIT.
+
+
        D9999-DATABASE-ERROR.
 
-      *    IF DB-CONNECTED
-      *        EXEC SQL ROLLBACK WORK RELEASE END-EXEC
-      *    END-IF.
+           IF DB-CONNECTED
+               EXEC SQL ROLLBACK WORK RELEASE END-EXEC
+           END-IF.
 
            MOVE STC-Y                    TO SCB-TERMINATE-PROGRAM.
            MOVE STC-N                    TO SCB-CONTINUE-PROCESS.
@@ -468,4 +1190,4 @@
       ******************************************************************
       *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
 
-               COPY 'ORGPX003.CPY'.
\ No newline at end of file
+               COPY 'ORGPX003.CPY'.
