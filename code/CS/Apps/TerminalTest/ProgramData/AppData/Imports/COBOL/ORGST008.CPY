@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    ORGST008 - STANDARD DCCM INTERFACE WS FIELDS                *
+      ******************************************************************
+      * WORKING-STORAGE FIELDS USED WHEN CALLING THE STANDARD DCCM     *
+      * (DYNAMIC CONTROL / CONFIGURATION MODULE) SUBPROGRAM FROM       *
+      * U1200-GET-CONFIG-VALUE AND U1300-CHECK-DCCM (SEE COPYBOOK      *
+      * ORGPX001).  THE SAME SUBPROGRAM SERVICES BOTH CONFIG-VALUE     *
+      * LOOKUPS AND OPERATOR PAUSE/RESUME/RECONFIG CONTROL.            *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST008-DCCM-WORK-FIELDS.
+           05  ST008-DCCM-SUBPROGRAM     PIC X(08) VALUE 'ORGDCCM1'.
+           05  ST008-DCCM-LAST-CONTROL   PIC X(06) VALUE SPACES.
