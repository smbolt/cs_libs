@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    ORGST002 - STANDARD SUBPROGRAM LINKAGE                      *
+      ******************************************************************
+      * WORKING-STORAGE COPY OF THE GENERIC PARAMETER BLOCK PASSED ON  *
+      * "BY REFERENCE" CALLS TO ANY STANDARD UTILITY SUBPROGRAM THAT   *
+      * DOES NOT HAVE ITS OWN DEDICATED LINKAGE LAYOUT.                *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST002-SUBPROGRAM-LINKAGE.
+           05  ST002-SUBPROGRAM-NAME     PIC X(08).
+           05  ST002-RETURN-CODE         PIC S9(04) COMP.
+           05  ST002-REASON-CODE         PIC S9(05) COMP-3.
