@@ -0,0 +1,530 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORGUT101.
+       AUTHOR.        STEPHEN BOLT - INDEPENDENT CONSULTANT.
+       DATE-WRITTEN.  08/08/2026.
+
+      ******************************************************************
+      * ORGUT101 - DAILY OPERATIONS SUMMARY REPORT                     *
+      ******************************************************************
+      * THIS PROGRAM READS THE STANDARD LOG OUTPUT FILE WRITTEN BY     *
+      * U9900-LOG (COPYBOOK ORGPX003) VIA THE ORGST003/ORGST004/       *
+      * ORGST005 STANDARD LOGGING COPYBOOK SET AND ROLLS UP AN         *
+      * END-OF-NIGHT SUMMARY -- COUNTS BY PROGRAM/MESSAGE NUMBER, BY   *
+      * SEVERITY, AND BY SOURCE -- ACROSS EVERY PROGRAM THAT LOGS      *
+      * THROUGH THAT COPYBOOK SET, NOT JUST ONE PROGRAM'S RUN.         *
+      ******************************************************************
+      *                       PROGRAM HISTORY                          *
+      ******************************************************************
+      *   DATE     !  PGMR    !     DESCRIPTION OF CHANGE              *
+      *------------!----------!----------------------------------------*
+      * 08-08-2026 ! SBOLT    ! INITIAL PROGRAM CODING.                *
+      *            !          !                                        *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STANDARD-LOG-FILE
+           ASSIGN TO WSC-LOG-FILE-PATH
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMMARY-REPORT-FILE
+           ASSIGN TO WSC-REPORT-FILE-PATH
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+        FD STANDARD-LOG-FILE.
+      *    THIS IS THE SAME RECORD LAYOUT ORGPX003'S U9900-LOG BUILDS
+      *    (VIA ORGST004) AND HANDS TO 'ORGLOG01' TO WRITE, SO THIS
+      *    PROGRAM COPIES ORGST003 DIRECTLY RATHER THAN INVENTING A
+      *    NEW LAYOUT FOR THE SAME PHYSICAL RECORD.
+               COPY 'ORGST003.CPY'.
+
+        FD SUMMARY-REPORT-FILE.
+        01 SUMMARY-REPORT-RECORD           PIC X(132).
+
+
+       EJECT
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *************************************************************WSX**
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD CONTROL BLOCK                         *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST001.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD LOG SUBPROGRAM LINKAGE                *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST004.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD LOG MESSAGES                          *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST005.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD DATE MODULE WS FIELDS                 *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST006.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD DATE MODULE LINKAGE                   *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST007.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD DCCM INTERFACE WS FIELDS              *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST008.CPY'.
+
+       EJECT
+      ******************************************************************
+      *    COPYCODE FOR STANDARD DCCM INTERFACE LINKAGE FIELDS         *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGST009.CPY'.
+
+       EJECT
+      ******************************************************************
+      *  WORK FIELDS SPECIFIC TO THIS PROGRAM.                         *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  WSC-CONSTANTS.
+           05  WSC-ORGUT101              PIC X(08) VALUE 'ORGUT101'.
+      *    CONFIG KEYS SPECIFIC TO THIS PROGRAM (NOT SHARED ACROSS
+      *    STANDARD EXECUTABLES, SO THEY LIVE HERE RATHER THAN IN
+      *    ORGST001 WITH THE STC-DCCM/PACE/PAUSE-* LITERALS).
+           05  STC-LOG-FILE-LIT          PIC X(30)
+                                          VALUE 'LOG-FILE-PATH'.
+           05  STC-REPORT-FILE-LIT       PIC X(30)
+                                          VALUE 'REPORT-FILE-PATH'.
+           05  STC-LOG-FILE-DFLT         PIC X(80)
+                                          VALUE 'C:\ORGLOG.DAT'.
+           05  STC-REPORT-FILE-DFLT      PIC X(80)
+                                          VALUE 'C:\OPSUMMARY.DAT'.
+
+       01  WSC-VARIABLES.
+           05  WSC-LOG-FILE-PATH         PIC X(80) VALUE SPACES.
+           05  WSC-REPORT-FILE-PATH      PIC X(80) VALUE SPACES.
+           05  WSC-LOG-EOF               PIC X(01) VALUE 'N'.
+               88  LOG-FILE-EOF              VALUE 'Y'.
+           05  WSC-TOTAL-RECORDS         PIC 9(07) VALUE ZEROES.
+           05  WSC-DATE-HOLD             PIC 9(08) VALUE ZEROES.
+           05  WSC-TABLE-IDX             PIC 9(03) VALUE ZEROES.
+           05  WSC-FOUND-SWITCH          PIC X(01) VALUE 'N'.
+               88  ENTRY-FOUND               VALUE 'Y'.
+
+      *    COUNTS BY PROGRAM/MESSAGE NUMBER.  KEYED ON THE PAIR SINCE
+      *    MESSAGE NUMBERS ARE ONLY UNIQUE WITHIN ONE PROGRAM'S OWN
+      *    101000-999/102000-999/ETC BLOCK, NOT ACROSS ALL PROGRAMS.
+       01  WSC-MSG-SUMMARY-TABLE.
+           05  WSC-MSG-ENTRY OCCURS 100 TIMES.
+               10  WSC-MSG-PROGRAM       PIC X(08) VALUE SPACES.
+               10  WSC-MSG-NUMBER        PIC 9(06) VALUE ZEROES.
+               10  WSC-MSG-COUNT         PIC 9(07) VALUE ZEROES.
+           05  WSC-MSG-TABLE-COUNT       PIC 9(03) VALUE ZEROES.
+
+       01  WSC-SEV-SUMMARY-TABLE.
+           05  WSC-SEV-ENTRY OCCURS 10 TIMES.
+               10  WSC-SEV-VALUE         PIC 9(02) VALUE ZEROES.
+               10  WSC-SEV-COUNT         PIC 9(07) VALUE ZEROES.
+           05  WSC-SEV-TABLE-COUNT       PIC 9(02) VALUE ZEROES.
+
+       01  WSC-SRC-SUMMARY-TABLE.
+           05  WSC-SRC-ENTRY OCCURS 10 TIMES.
+               10  WSC-SRC-VALUE         PIC X(01) VALUE SPACES.
+               10  WSC-SRC-COUNT         PIC 9(07) VALUE ZEROES.
+           05  WSC-SRC-TABLE-COUNT       PIC 9(02) VALUE ZEROES.
+
+       EJECT
+      ******************************************************************
+      *   AREAS FOR THE MANAGEMENT OF PROGRAM MESSAGES                 *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+
+      * PROGRAM MESSAGES ARE ALLOCATED NUMBERS 102000-102999
+       77  PGMMSG-LOW                  PIC 9(06)  VALUE 102000.
+       77  PGMMSG-HIGH                 PIC 9(06)  VALUE 102999.
+      * CURRENTLY THE HIGHEST NUMBER MESSAGE THAT IS DEFINED
+       77  PGMMSG-MAX-USED             PIC 9(06)  VALUE 102005.
+       77  PGMMSG-SUB                  PIC S9(05) COMP-3 VALUE +0.
+
+       01  PROGRAM-MESSAGES.
+           05  PGMMSG-102000.
+               10  FILLER                  PIC X(03) VALUE '08A'.
+               10  FILLER                  PIC X(50) VALUE
+               'GENERIC MESSAGE FOR CUSTOMIZATION                 '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-102001.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'COULD NOT GET LOG FILE PATH                       '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-102002.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'COULD NOT GET REPORT FILE PATH                    '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-102003.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'MESSAGE SUMMARY TABLE OVERFLOW                    '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-102004.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'SEVERITY SUMMARY TABLE OVERFLOW                   '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+
+           05  PGMMSG-102005.
+               10  FILLER                  PIC X(03) VALUE '16A'.
+               10  FILLER                  PIC X(50) VALUE
+               'SOURCE SUMMARY TABLE OVERFLOW                     '.
+               10  FILLER                  PIC X(50) VALUE
+               '                                                  '.
+       01  FILLER REDEFINES PROGRAM-MESSAGES.
+      *    THE OCCURS CLAUSE MUST BE KEPT IN SYNCH WITH THE NUMBER
+      *    OF MESSAGES THAT ARE DEFINED ABOVE.
+           05  FILLER OCCURS 06.
+               10 LOG-SEVERITY         PIC 9(02).
+               10 LOG-SOURCE           PIC X.
+               10 PGMMSG               PIC X(100).
+
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *************************************************************PX***
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+
+       00000-PROGRAM-ORGUT101.
+
+           PERFORM 10000-PROGRAM-INITIALIZATION THRU 10000-EXIT.
+           PERFORM 40000-MAIN-PROCESSING THRU 40000-EXIT
+                   UNTIL LOG-FILE-EOF.
+           PERFORM 90000-PROGRAM-TERMINATION THRU 90000-EXIT.
+           GOBACK.
+
+
+       EJECT
+      ******************************************************************
+      * 10000  PARAGRAPHS IN THIS LEVEL PERFORM THE INITIALIZATION     *
+      *        FUNCTIONS FOR THIS PROGRAM.                             *
+      *************************************************************PX1**
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       10000-PROGRAM-INITIALIZATION.
+           PERFORM 10010-SET-UP THRU 10010-EXIT.
+           PERFORM 10060-GET-CONFIG-VALUES THRU 10060-EXIT.
+           PERFORM 10200-OPEN-FILES THRU 10200-EXIT.
+           PERFORM 40100-READ-LOG-RECORD THRU 40100-EXIT.
+       10000-EXIT.
+           EXIT.
+
+       10010-SET-UP.
+           MOVE WSC-ORGUT101              TO SCB-PROGRAM-NAME.
+           CALL ST006-SUBPROGRAM USING ST007-DATE-LINKAGE.
+           IF ST007-RETURN-CODE = ZERO
+               MOVE ST007-DATE-OUT         TO WSC-DATE-HOLD
+           END-IF.
+       10010-EXIT.
+           EXIT.
+
+      *    THIS PROGRAM DOES NOT NEED THE FULL DCCM PAUSE/RESUME
+      *    APPARATUS FROM ORGPX001 (IT IS A SHORT ONE-PASS REPORT
+      *    JOB, NOT A STANDING EXECUTABLE), SO IT CALLS THE STANDARD
+      *    DCCM SUBPROGRAM DIRECTLY HERE THE SAME WAY
+      *    U1200-GET-CONFIG-VALUE DOES RATHER THAN COPYING ORGPX001
+      *    IN JUST TO GET ITS UNUSED U1300-CHECK-DCCM PARAGRAPH.
+       10060-GET-CONFIG-VALUES.
+           MOVE STC-LOG-FILE-DFLT         TO WSC-LOG-FILE-PATH.
+           MOVE WSC-ORGUT101              TO ST009-PROGRAM-NAME.
+           MOVE STC-LOG-FILE-LIT          TO ST009-CONFIG-NAME.
+           CALL ST008-DCCM-SUBPROGRAM USING ST009-DCCM-INTERFACE.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-LOG-FILE-PATH
+           ELSE
+               MOVE 102001                TO SCB-REASON-CODE
+               PERFORM U9900-LOG THRU U9900-EXIT
+           END-IF.
+
+           MOVE STC-REPORT-FILE-DFLT      TO WSC-REPORT-FILE-PATH.
+           MOVE WSC-ORGUT101              TO ST009-PROGRAM-NAME.
+           MOVE STC-REPORT-FILE-LIT       TO ST009-CONFIG-NAME.
+           CALL ST008-DCCM-SUBPROGRAM USING ST009-DCCM-INTERFACE.
+           IF CONFIG-VALUE-FOUND
+               MOVE ST009-CONFIG-VALUE    TO WSC-REPORT-FILE-PATH
+           ELSE
+               MOVE 102002                TO SCB-REASON-CODE
+               PERFORM U9900-LOG THRU U9900-EXIT
+           END-IF.
+       10060-EXIT.
+           EXIT.
+
+       10200-OPEN-FILES.
+           OPEN INPUT STANDARD-LOG-FILE.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+       10200-EXIT.
+           EXIT.
+
+
+       EJECT
+      ******************************************************************
+      * 40000  PARAGRAPHS IN THIS LEVEL PERFORM THE MAIN PROCESSING    *
+      *        LOOP FOR THIS PROGRAM.                                  *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       40000-MAIN-PROCESSING.
+           PERFORM 40200-TALLY-LOG-RECORD THRU 40200-EXIT.
+           PERFORM 40100-READ-LOG-RECORD THRU 40100-EXIT.
+       40000-EXIT.
+           EXIT.
+
+       40100-READ-LOG-RECORD.
+           READ STANDARD-LOG-FILE
+               AT END
+                   MOVE STC-Y             TO WSC-LOG-EOF
+           END-READ.
+       40100-EXIT.
+           EXIT.
+
+       40200-TALLY-LOG-RECORD.
+           ADD 1                          TO WSC-TOTAL-RECORDS.
+           PERFORM 40210-TALLY-BY-MESSAGE THRU 40210-EXIT.
+           PERFORM 40220-TALLY-BY-SEVERITY THRU 40220-EXIT.
+           PERFORM 40230-TALLY-BY-SOURCE THRU 40230-EXIT.
+       40200-EXIT.
+           EXIT.
+
+       40210-TALLY-BY-MESSAGE.
+           MOVE STC-N                     TO WSC-FOUND-SWITCH.
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-MSG-TABLE-COUNT
+                      OR ENTRY-FOUND
+               IF ST003-PROGRAM-NAME = WSC-MSG-PROGRAM (WSC-TABLE-IDX)
+                  AND ST003-MESSAGE-NUMBER =
+                      WSC-MSG-NUMBER (WSC-TABLE-IDX)
+                   ADD 1 TO WSC-MSG-COUNT (WSC-TABLE-IDX)
+                   MOVE STC-Y             TO WSC-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF NOT ENTRY-FOUND
+               IF WSC-MSG-TABLE-COUNT < 100
+                   ADD 1                  TO WSC-MSG-TABLE-COUNT
+                   MOVE ST003-PROGRAM-NAME
+                                          TO WSC-MSG-PROGRAM
+                                             (WSC-MSG-TABLE-COUNT)
+                   MOVE ST003-MESSAGE-NUMBER
+                                          TO WSC-MSG-NUMBER
+                                             (WSC-MSG-TABLE-COUNT)
+                   MOVE 1                 TO WSC-MSG-COUNT
+                                             (WSC-MSG-TABLE-COUNT)
+               ELSE
+                   MOVE 102003            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+       40210-EXIT.
+           EXIT.
+
+       40220-TALLY-BY-SEVERITY.
+           MOVE STC-N                     TO WSC-FOUND-SWITCH.
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-SEV-TABLE-COUNT
+                      OR ENTRY-FOUND
+               IF ST003-SEVERITY = WSC-SEV-VALUE (WSC-TABLE-IDX)
+                   ADD 1 TO WSC-SEV-COUNT (WSC-TABLE-IDX)
+                   MOVE STC-Y             TO WSC-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF NOT ENTRY-FOUND
+               IF WSC-SEV-TABLE-COUNT < 10
+                   ADD 1                  TO WSC-SEV-TABLE-COUNT
+                   MOVE ST003-SEVERITY    TO WSC-SEV-VALUE
+                                             (WSC-SEV-TABLE-COUNT)
+                   MOVE 1                 TO WSC-SEV-COUNT
+                                             (WSC-SEV-TABLE-COUNT)
+               ELSE
+                   MOVE 102004            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+       40220-EXIT.
+           EXIT.
+
+       40230-TALLY-BY-SOURCE.
+           MOVE STC-N                     TO WSC-FOUND-SWITCH.
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-SRC-TABLE-COUNT
+                      OR ENTRY-FOUND
+               IF ST003-SOURCE = WSC-SRC-VALUE (WSC-TABLE-IDX)
+                   ADD 1 TO WSC-SRC-COUNT (WSC-TABLE-IDX)
+                   MOVE STC-Y             TO WSC-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF NOT ENTRY-FOUND
+               IF WSC-SRC-TABLE-COUNT < 10
+                   ADD 1                  TO WSC-SRC-TABLE-COUNT
+                   MOVE ST003-SOURCE      TO WSC-SRC-VALUE
+                                             (WSC-SRC-TABLE-COUNT)
+                   MOVE 1                 TO WSC-SRC-COUNT
+                                             (WSC-SRC-TABLE-COUNT)
+               ELSE
+                   MOVE 102005            TO SCB-REASON-CODE
+                   PERFORM U9900-LOG THRU U9900-EXIT
+               END-IF
+           END-IF.
+       40230-EXIT.
+           EXIT.
+
+
+       EJECT
+      ******************************************************************
+      * 90000-PROGRAM-TERMINATION - THIS PARAGRAPH PERFORMS ALL        *
+      *       TERMINATION-RELATED FUNCTIONS FOR THE PROGRAM.           *
+      *************************************************************PX9**
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7--
+
+       90000-PROGRAM-TERMINATION.
+           DISPLAY "*******************************************".
+           DISPLAY "* 90000 TERMINATION                       *".
+           DISPLAY "*******************************************".
+           DISPLAY " ".
+           PERFORM 90100-WRITE-SUMMARY-REPORT THRU 90100-EXIT.
+           CLOSE STANDARD-LOG-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
+       90000-EXIT.
+           EXIT.
+
+       90100-WRITE-SUMMARY-REPORT.
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           STRING 'DAILY OPERATIONS SUMMARY - ' WSC-DATE-HOLD
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           STRING 'TOTAL LOG RECORDS PROCESSED: ' WSC-TOTAL-RECORDS
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           STRING 'COUNTS BY PROGRAM / MESSAGE NUMBER'
+                   DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-MSG-TABLE-COUNT
+               MOVE SPACES                TO SUMMARY-REPORT-RECORD
+               STRING '  ' WSC-MSG-PROGRAM (WSC-TABLE-IDX)
+                      ' ' WSC-MSG-NUMBER (WSC-TABLE-IDX)
+                      '  COUNT=' WSC-MSG-COUNT (WSC-TABLE-IDX)
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+               END-STRING
+               WRITE SUMMARY-REPORT-RECORD
+           END-PERFORM.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           STRING 'COUNTS BY SEVERITY' DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-SEV-TABLE-COUNT
+               MOVE SPACES                TO SUMMARY-REPORT-RECORD
+               STRING '  SEVERITY ' WSC-SEV-VALUE (WSC-TABLE-IDX)
+                      '  COUNT=' WSC-SEV-COUNT (WSC-TABLE-IDX)
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+               END-STRING
+               WRITE SUMMARY-REPORT-RECORD
+           END-PERFORM.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE SPACES                    TO SUMMARY-REPORT-RECORD.
+           STRING 'COUNTS BY SOURCE' DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT-RECORD
+           END-STRING.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           PERFORM VARYING WSC-TABLE-IDX FROM 1 BY 1
+                   UNTIL WSC-TABLE-IDX > WSC-SRC-TABLE-COUNT
+               MOVE SPACES                TO SUMMARY-REPORT-RECORD
+               STRING '  SOURCE ' WSC-SRC-VALUE (WSC-TABLE-IDX)
+                      '  COUNT=' WSC-SRC-COUNT (WSC-TABLE-IDX)
+                       DELIMITED BY SIZE INTO SUMMARY-REPORT-RECORD
+               END-STRING
+               WRITE SUMMARY-REPORT-RECORD
+           END-PERFORM.
+       90100-EXIT.
+           EXIT.
+
+
+       EJECT
+      ******************************************************************
+      * U0000  PARAGRAPHS IN THIS LEVEL PERFORM UTILITY FUNCTIONS      *
+      *        FOR THIS PROGRAM.                                       *
+      *************************************************************PXU**
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+
+      ******************************************************************
+      *  COPYCODE FOR STANDARD LOGGING FUNCTION                        *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+               COPY 'ORGPX003.CPY'.
