@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    ORGPX002 - STANDARD SLEEP FUNCTION                          *
+      ******************************************************************
+      * U2000-SLEEP DELAYS THE PROGRAM FOR SCB-SLEEP-DURATION SECONDS  *
+      * BY CALLING THE STANDARD SLEEP SUBPROGRAM, AND MAINTAINS THE    *
+      * RUNNING SCB-SLEEP-COUNT USED BY PACE/PAUSE PROCESSING.         *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       U2000-SLEEP.
+           IF SCB-SLEEP-DURATION > ZEROES
+               CALL 'ORGSLP01' USING SCB-SLEEP-DURATION
+               ADD 1                       TO SCB-SLEEP-COUNT
+           END-IF.
+       U2000-EXIT.
+           EXIT.
