@@ -0,0 +1,53 @@
+      ******************************************************************
+      *    ORGST001 - STANDARD CONTROL BLOCK                           *
+      ******************************************************************
+      * THIS COPYBOOK IS INCLUDED IN THE WORKING-STORAGE SECTION OF    *
+      * EVERY STANDARD "EXECUTABLE TYPE" PROGRAM.  IT CARRIES THE      *
+      * CONTROL SWITCHES AND TUNING VALUES THAT THE ORGPX00x UTILITY   *
+      * PARAGRAPHS (STANDARD INIT / SLEEP / LOGGING) OPERATE AGAINST,  *
+      * PLUS THE STANDARD LITERAL CONSTANTS (STC-xxx) USED THROUGHOUT. *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  STANDARD-CONTROL-BLOCK.
+           05  SCB-PROGRAM-NAME          PIC X(08).
+           05  SCB-TERMINATE-PROGRAM     PIC X(01).
+               88  TERMINATE-PROGRAM         VALUE 'Y'.
+           05  SCB-CONTINUE-PROCESS      PIC X(01).
+               88  CONTINUE-PROCESS          VALUE 'Y'.
+           05  SCB-SLEEP-DURATION        PIC 9(05).
+           05  SCB-SLEEP-INCREMENT       PIC 9(05).
+           05  SCB-SLEEP-LIMIT           PIC 9(05).
+           05  SCB-SLEEP-COUNT           PIC 9(05).
+           05  SCB-DCCM-INTERVAL         PIC 9(05).
+           05  SCB-DCCM-COUNT            PIC 9(05).
+           05  SCB-PACE-INTERVAL         PIC 9(05).
+           05  SCB-PACE-DURATION         PIC 9(05).
+           05  SCB-PAUSE-DURATION        PIC 9(05).
+           05  SCB-DB-CONNECTED          PIC X(01).
+               88  DB-CONNECTED              VALUE 'Y'.
+           05  SCB-DB-RESULT             PIC X(01).
+               88  DB-OK                     VALUE 'Y'.
+               88  DB-FAILED                 VALUE 'N'.
+           05  SCB-REASON-CODE           PIC 9(06).
+           05  SCB-CONFIG-NAME           PIC X(30).
+
+       01  STANDARD-CONSTANTS.
+           05  STC-Y                     PIC X(01) VALUE 'Y'.
+           05  STC-N                     PIC X(01) VALUE 'N'.
+           05  STC-0                     PIC 9(01) VALUE 0.
+           05  STC-DB-OK                 PIC X(01) VALUE 'Y'.
+           05  STC-DB-FAILED             PIC X(01) VALUE 'N'.
+           05  STC-SQLCODE-OK            PIC S9(09) COMP VALUE 0.
+           05  STC-DCCM-INTERVAL-LIT     PIC X(30)
+                                          VALUE 'DCCM-INTERVAL'.
+           05  STC-PACE-INTERVAL-LIT     PIC X(30)
+                                          VALUE 'PACE-INTERVAL'.
+           05  STC-PACE-DURATION-LIT     PIC X(30)
+                                          VALUE 'PACE-DURATION'.
+           05  STC-PAUSE-DURATION-LIT    PIC X(30)
+                                          VALUE 'PAUSE-DURATION'.
+           05  STC-DB-USER-LIT           PIC X(30)
+                                          VALUE 'DB-USER'.
+           05  STC-DB-PASSWORD-LIT       PIC X(30)
+                                          VALUE 'DB-PASSWORD'.
