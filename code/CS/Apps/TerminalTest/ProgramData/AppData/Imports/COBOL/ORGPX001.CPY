@@ -0,0 +1,64 @@
+      ******************************************************************
+      *    ORGPX001 - STANDARD "EXECUTABLE TYPE" INITIALIZATION        *
+      ******************************************************************
+      * STANDARD PARAGRAPHS COPIED INTO EVERY LONG-RUNNING, DCCM-      *
+      * AWARE BATCH EXECUTABLE:                                        *
+      *   U1000-STANDARD-EXE-INIT - ONE-TIME PROGRAM START-UP.         *
+      *   U1100-GET-DATE-TIME     - REFRESH THE CURRENT DATE/TIME.     *
+      *   U1200-GET-CONFIG-VALUE  - LOOK UP A CONFIG VALUE BY NAME.    *
+      *   U1300-CHECK-DCCM        - POLL THE OPERATOR CONTROL STATE    *
+      *                             AND HONOR PAUSE/RESUME/RECONFIG.   *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       U1000-STANDARD-EXE-INIT.
+           MOVE STC-N                    TO SCB-TERMINATE-PROGRAM.
+           MOVE STC-Y                    TO SCB-CONTINUE-PROCESS.
+           PERFORM U1100-GET-DATE-TIME THRU U1100-EXIT.
+       U1000-EXIT.
+           EXIT.
+
+       U1100-GET-DATE-TIME.
+           CALL ST006-SUBPROGRAM USING ST007-DATE-LINKAGE.
+           IF ST007-RETURN-CODE = ZERO
+               MOVE ST007-DATE-OUT       TO WSC-DATE-HOLD
+               MOVE ST007-TIME-OUT       TO WSC-TIME-HOLD
+           END-IF.
+       U1100-EXIT.
+           EXIT.
+
+       U1200-GET-CONFIG-VALUE.
+           MOVE SCB-PROGRAM-NAME         TO ST009-PROGRAM-NAME.
+           MOVE SCB-CONFIG-NAME          TO ST009-CONFIG-NAME.
+           CALL ST008-DCCM-SUBPROGRAM USING ST009-DCCM-INTERFACE.
+       U1200-EXIT.
+           EXIT.
+
+       U1300-CHECK-DCCM.
+           MOVE SCB-PROGRAM-NAME         TO ST009-PROGRAM-NAME.
+           CALL ST008-DCCM-SUBPROGRAM USING ST009-DCCM-INTERFACE.
+
+           EVALUATE TRUE
+               WHEN DCCM-CTL-PAUSE
+                   MOVE WSC-TRANTYPE-HOLD  TO WSC-TRANTYPE-SAVE
+                   MOVE WSC-TRANLEN-HOLD   TO WSC-TRANLEN-SAVE
+                   MOVE SCB-PAUSE-DURATION TO SCB-SLEEP-DURATION
+                   PERFORM UNTIL NOT DCCM-CTL-PAUSE
+                       PERFORM U2000-SLEEP THRU U2000-EXIT
+                       CALL ST008-DCCM-SUBPROGRAM
+                            USING ST009-DCCM-INTERFACE
+                   END-PERFORM
+                   IF DCCM-CTL-RESUME
+                       PERFORM 81000-RESUME THRU 81000-EXIT
+                       MOVE 'NORMAL'      TO ST009-DCCM-CONTROL
+                   END-IF
+               WHEN DCCM-CTL-RECONFIG
+                   PERFORM 82000-RECONFIG THRU 82000-EXIT
+                   MOVE 'NORMAL'          TO ST009-DCCM-CONTROL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+           MOVE ST009-DCCM-CONTROL       TO ST008-DCCM-LAST-CONTROL.
+       U1300-EXIT.
+           EXIT.
