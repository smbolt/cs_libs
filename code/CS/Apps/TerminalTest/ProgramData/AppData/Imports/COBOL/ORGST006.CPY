@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    ORGST006 - STANDARD DATE MODULE WS FIELDS                   *
+      ******************************************************************
+      * WORKING-STORAGE FIELDS USED WHEN CALLING THE STANDARD DATE/    *
+      * TIME UTILITY SUBPROGRAM FROM U1000-STANDARD-EXE-INIT (SEE      *
+      * COPYBOOK ORGPX001).                                            *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST006-DATE-WORK.
+           05  ST006-SUBPROGRAM          PIC X(08) VALUE 'ORGDAT01'.
