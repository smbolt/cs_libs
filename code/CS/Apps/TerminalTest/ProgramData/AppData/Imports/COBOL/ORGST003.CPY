@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    ORGST003 - STANDARD LOG SUBPROGRAM WS FIELDS                *
+      ******************************************************************
+      * WORKING-STORAGE LAYOUT OF ONE STANDARD LOG ENTRY, AS WRITTEN   *
+      * BY U9900-LOG (COPYBOOK ORGPX003) TO THE STANDARD LOG OUTPUT    *
+      * FILE.  ANY PROGRAM THAT NEEDS TO READ LOG OUTPUT PRODUCED BY   *
+      * THIS FAMILY OF PROGRAMS COPIES THIS SAME LAYOUT.               *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST003-LOG-RECORD.
+           05  ST003-PROGRAM-NAME        PIC X(08).
+           05  ST003-MESSAGE-NUMBER      PIC 9(06).
+           05  ST003-SEVERITY            PIC 9(02).
+           05  ST003-SOURCE              PIC X(01).
+           05  ST003-MESSAGE-TEXT        PIC X(100).
+           05  ST003-LOG-DATE            PIC 9(08).
+           05  ST003-LOG-TIME            PIC 9(08).
