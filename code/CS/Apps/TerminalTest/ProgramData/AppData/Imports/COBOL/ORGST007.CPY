@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    ORGST007 - STANDARD DATE MODULE LINKAGE                     *
+      ******************************************************************
+      * WORKING-STORAGE COPY OF THE PARAMETER BLOCK PASSED "BY         *
+      * REFERENCE" ON THE CALL TO THE STANDARD DATE/TIME SUBPROGRAM.   *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       01  ST007-DATE-LINKAGE.
+           05  ST007-DATE-OUT            PIC 9(08).
+           05  ST007-TIME-OUT            PIC 9(08).
+           05  ST007-RETURN-CODE         PIC S9(04) COMP.
