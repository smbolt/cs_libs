@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    ORGPX003 - STANDARD LOGGING FUNCTION                        *
+      ******************************************************************
+      * U9900-LOG LOOKS UP SCB-REASON-CODE IN THE CALLING PROGRAM'S    *
+      * PROGRAM-MESSAGES TABLE, BUILDS THE STANDARD LOG LINKAGE        *
+      * RECORD, AND CALLS THE STANDARD LOG-WRITER SUBPROGRAM.          *
+      ******************************************************************
+      *--1----+----2----+----3----+----4----+----5----+----6----+----7-*
+
+       U9900-LOG.
+           COMPUTE PGMMSG-SUB = SCB-REASON-CODE - PGMMSG-LOW + 1
+           IF PGMMSG-SUB < 1
+              OR SCB-REASON-CODE > PGMMSG-MAX-USED
+               MOVE 1                    TO PGMMSG-SUB
+           END-IF.
+
+           MOVE SCB-PROGRAM-NAME         TO ST004-PROGRAM-NAME.
+           MOVE SCB-REASON-CODE          TO ST004-MESSAGE-NUMBER.
+           MOVE LOG-SEVERITY (PGMMSG-SUB) TO ST004-SEVERITY.
+           MOVE LOG-SOURCE (PGMMSG-SUB)  TO ST004-SOURCE.
+           MOVE PGMMSG (PGMMSG-SUB)      TO ST004-MESSAGE-TEXT.
+
+           CALL 'ORGLOG01' USING ST004-LOG-LINKAGE.
+
+           DISPLAY 'LOG ' ST004-MESSAGE-NUMBER ' ' ST004-MESSAGE-TEXT.
+       U9900-EXIT.
+           EXIT.
